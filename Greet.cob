@@ -1,13 +1,583 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Greet.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 IterNum PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-       Begin.
-           PERFORM DisplayG IterNum TIMES.
-           STOP RUN.
-
-       DisplayG.
-           DISPLAY "DOOM MAINFRAME COBOL.".
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GREET.
+000300 AUTHOR.        A J MARSH.
+000400 INSTALLATION.  DOOM MAINFRAME SYSTEMS - BATCH PRODUCTION.
+000500 DATE-WRITTEN.  2026-07-02.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*                                                                *
+001000*    GREET                                                      *
+001100*                                                                *
+001200*    PRINTS THE DOOM MAINFRAME BANNER ONE OR MORE TIMES AS       *
+001300*    DRIVEN BY A PARAMETER CARD READ AT STARTUP.                 *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                       *
+001600*    ----------------------                                     *
+001700*    2026-07-02  AJM  INITIAL VERSION. ITERATION COUNT WAS A     *
+001800*                     HARDCODED WORKING-STORAGE VALUE.          *
+001900*    2026-08-09  AJM  ITERATION COUNT IS NOW EXTERNALIZED ON A   *
+002000*                     PARAMETER CARD (//PARMFILE) INSTEAD OF     *
+002100*                     BEING HARDCODED, AND WIDENED FROM A SINGLE *
+002200*                     DIGIT TO PIC 9(04) SO OPERATORS CAN        *
+002300*                     SCHEDULE LARGER RUNS WITHOUT A RECOMPILE.  *
+002400*    2026-08-09  AJM  BANNER OUTPUT NOW GOES TO THE RPTFILE      *
+002500*                     PRINT FILE (WITH A HEADING LINE CARRYING   *
+002600*                     RUN DATE, RUN TIME AND PAGE NUMBER)        *
+002700*                     INSTEAD OF STRAIGHT TO SYSOUT.             *
+002800*                                                                *
+002900******************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-370.
+003300 OBJECT-COMPUTER.   IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS GR-PARM-FILE-STATUS.
+003900     SELECT RPT-FILE ASSIGN TO "RPTFILE"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS GR-RPT-FILE-STATUS.
+004200     SELECT OPTIONAL CKPT-FILE ASSIGN TO "CKPTFILE"
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS DYNAMIC
+004500         RECORD KEY IS GR-CKPT-RUN-ID
+004600         FILE STATUS IS GR-CKPT-FILE-STATUS.
+004700     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS GR-AUDIT-FILE-STATUS.
+005000     SELECT OPTIONAL MSG-FILE ASSIGN TO "MSGTAB"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS GR-MSG-FILE-STATUS.
+005300     SELECT FEED-FILE ASSIGN TO "FEEDFILE"
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS GR-FEED-FILE-STATUS.
+005600     SELECT OPTIONAL BATCH-FILE ASSIGN TO "BATCHFIL"
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS GR-BATCH-FILE-STATUS.
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  PARM-FILE
+006200     RECORDING MODE IS F.
+006300 01  GR-PARM-RECORD.
+006400     COPY GRPARM.
+006500 FD  RPT-FILE
+006600     RECORDING MODE IS F.
+006700     COPY GRRPT.
+006800 FD  CKPT-FILE.
+006900 01  GR-CKPT-RECORD.
+007000     COPY GRCKPT.
+007100 FD  AUDIT-FILE
+007200     RECORDING MODE IS F.
+007300 01  GR-AUDIT-RECORD.
+007400     COPY GREETLOG.
+007500 FD  MSG-FILE
+007600     RECORDING MODE IS F.
+007700 01  GR-MSG-RECORD.
+007800     COPY GRMSGREC.
+007900 FD  FEED-FILE
+008000     RECORDING MODE IS F.
+008100 01  GR-FEED-RECORD.
+008200     COPY GRFEED.
+008300 FD  BATCH-FILE
+008400     RECORDING MODE IS F.
+008500 01  GR-BATCH-RECORD.
+008600     COPY GRBATCH.
+008700 WORKING-STORAGE SECTION.
+008800 77  GR-PARM-FILE-STATUS         PIC X(02) VALUE "00".
+008900 77  GR-RPT-FILE-STATUS          PIC X(02) VALUE "00".
+009000 77  GR-AUDIT-FILE-STATUS        PIC X(02) VALUE "00".
+009100 77  GR-MSG-FILE-STATUS          PIC X(02) VALUE "00".
+009200 77  GR-FEED-FILE-STATUS         PIC X(02) VALUE "00".
+009300 77  GR-CKPT-FILE-STATUS         PIC X(02) VALUE "00".
+009400 77  GR-BATCH-FILE-STATUS        PIC X(02) VALUE "00".
+009500 77  GR-BATCH-MODE-SW            PIC X(01) VALUE "N".
+009600     88  GR-BATCH-MODE           VALUE "Y".
+009700 77  GR-CKPT-OPEN-SW             PIC X(01) VALUE "N".
+009800     88  GR-CKPT-FILE-OPEN       VALUE "Y".
+009900 77  GR-RUN-ID                   PIC X(08) VALUE "GREETBAT".
+010000 77  GR-CKPT-INTERVAL            PIC 9(04) VALUE 0100.
+010100 77  GR-ITER-START               PIC 9(04) COMP VALUE 1.
+010200 77  GR-CKPT-QUOTIENT            PIC 9(04) COMP VALUE ZERO.
+010300 77  GR-CKPT-REMAINDER           PIC 9(04) COMP VALUE ZERO.
+010400 77  GR-ITER-COUNT               PIC 9(04) VALUE 0001.
+010500 77  GR-ITER-INDEX               PIC 9(04) COMP VALUE ZERO.
+010600 77  GR-RPT-PAGE-NO              PIC 9(04) COMP VALUE 1.
+010700     COPY GRLIMIT.
+010800 77  GR-RUN-STATUS               PIC X(01) VALUE "C".
+010900     88  GR-RUN-COMPLETED        VALUE "C".
+011000     88  GR-RUN-FAILED           VALUE "E".
+011100 77  GR-MSG-CODE-REQUESTED       PIC X(04) VALUE SPACES.
+011200 77  GR-MSG-COUNT                PIC 9(04) COMP VALUE ZERO.
+011300 77  GR-MSG-TABLE-MAX            PIC 9(04) VALUE 0050.
+011400 77  GR-CURRENT-MSG-TEXT         PIC X(60) VALUE SPACES.
+011500     COPY GRMSGTAB.
+011600 01  GR-CURRENT-DATE.
+011700     05  GR-CURR-CCYY            PIC 9(04).
+011800     05  GR-CURR-MM              PIC 9(02).
+011900     05  GR-CURR-DD              PIC 9(02).
+012000 01  GR-CURRENT-TIME.
+012100     05  GR-CURR-HH              PIC 9(02).
+012200     05  GR-CURR-MN              PIC 9(02).
+012300     05  GR-CURR-SS              PIC 9(02).
+012400     05  GR-CURR-HS              PIC 9(02).
+012500 01  GR-REQ-CURRENT-DATE.
+012600     05  GR-REQ-CCYY             PIC 9(04).
+012700     05  GR-REQ-MM               PIC 9(02).
+012800     05  GR-REQ-DD               PIC 9(02).
+012900 01  GR-REQ-CURRENT-TIME.
+013000     05  GR-REQ-HH               PIC 9(02).
+013100     05  GR-REQ-MN               PIC 9(02).
+013200     05  GR-REQ-SS               PIC 9(02).
+013300     05  GR-REQ-HS               PIC 9(02).
+013400 01  GR-RUN-END-TIME.
+013500     05  GR-END-HH               PIC 9(02).
+013600     05  GR-END-MN               PIC 9(02).
+013700     05  GR-END-SS               PIC 9(02).
+013800     05  GR-END-HS               PIC 9(02).
+013900 77  GR-START-SECS               PIC 9(07) COMP.
+014000 77  GR-END-SECS                 PIC 9(07) COMP.
+014100 77  GR-ELAPSED-SECS             PIC 9(07) COMP.
+014200 77  GR-ELAPSED-HH               PIC 9(02).
+014300 77  GR-ELAPSED-MN               PIC 9(02).
+014400 77  GR-ELAPSED-SS               PIC 9(02).
+014500 77  GR-TOTAL-ITER-DONE          PIC 9(04) COMP VALUE ZERO.
+014600 77  GR-GRAND-TOTAL-ITER         PIC 9(06) COMP VALUE ZERO.
+014700*
+014800 PROCEDURE DIVISION.
+014900 0000-MAINLINE.
+015000     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.
+015100     PERFORM 1600-OPEN-BATCH-FILE THRU 1600-EXIT.
+015200     IF GR-BATCH-MODE
+015300         PERFORM 5000-PROCESS-BATCH-REQUESTS THRU 5000-EXIT
+015400     ELSE
+015500         PERFORM 1450-READ-PARM-CARD THRU 1450-EXIT
+015600         PERFORM 5200-RUN-ONE-REQUEST THRU 5200-EXIT
+015700     END-IF.
+015800     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT.
+015900 9999-EXIT-PROGRAM.
+016000     STOP RUN.
+016100*
+016200******************************************************************
+016300*    1000-INITIALIZE-RUN                                        *
+016400*    OPENS THE AUDIT TRAIL, MESSAGE TABLE, REPORT FILE AND       *
+016500*    CHECKPOINT FILE ONCE FOR THE WHOLE JOB STEP. THE PARAMETER  *
+016600*    CARD ITSELF IS NOT READ HERE - SEE 1450-READ-PARM-CARD -    *
+016700*    SINCE A BATCH-MODE RUN DOES NOT USE IT AT ALL.              *
+016800******************************************************************
+016900 1000-INITIALIZE-RUN.
+017000     OPEN EXTEND AUDIT-FILE.
+017100     IF GR-AUDIT-FILE-STATUS = "05" OR GR-AUDIT-FILE-STATUS = "35"
+017200         OPEN OUTPUT AUDIT-FILE
+017300     END-IF.
+017400     PERFORM 1100-OPEN-REPORT-FILE THRU 1100-EXIT.
+017500     PERFORM 1150-OPEN-CHECKPOINT-FILE THRU 1150-EXIT.
+017600     PERFORM 1200-WRITE-REPORT-HEADING THRU 1200-EXIT.
+017700     PERFORM 1300-LOAD-MESSAGE-TABLE THRU 1300-EXIT.
+017800 1000-EXIT.
+017900     EXIT.
+018000*
+018100 1100-OPEN-REPORT-FILE.
+018200     OPEN OUTPUT RPT-FILE.
+018300     OPEN OUTPUT FEED-FILE.
+018400 1100-EXIT.
+018500     EXIT.
+018600*
+018700******************************************************************
+018800*    1150-OPEN-CHECKPOINT-FILE                                   *
+018900*    OPENS CKPTFILE ONCE FOR THE WHOLE JOB STEP SO A CHECKPOINT  *
+019000*    RECORD CAN BE READ, REWRITTEN OR DELETED FOR EACH REQUEST   *
+019100*    PROCESSED, WHETHER THE JOB IS RUNNING THE ONE REQUEST OFF   *
+019200*    THE PARAMETER CARD OR A WHOLE BATCH OF THEM OFF BATCHFIL.   *
+019300******************************************************************
+019400 1150-OPEN-CHECKPOINT-FILE.
+019500     MOVE "N" TO GR-CKPT-OPEN-SW.
+019600     OPEN I-O CKPT-FILE.
+019700     IF GR-CKPT-FILE-STATUS = "35"
+019800         OPEN OUTPUT CKPT-FILE
+019900         CLOSE CKPT-FILE
+020000         OPEN I-O CKPT-FILE
+020100     END-IF.
+020200     IF GR-CKPT-FILE-STATUS = "00"
+020300         SET GR-CKPT-FILE-OPEN TO TRUE
+020400     END-IF.
+020500 1150-EXIT.
+020600     EXIT.
+020700*
+020800 1200-WRITE-REPORT-HEADING.
+020900     ACCEPT GR-CURRENT-DATE FROM DATE YYYYMMDD.
+021000     ACCEPT GR-CURRENT-TIME FROM TIME.
+021100     MOVE SPACES TO GR-RPT-HEADING-LINE.
+021200     MOVE "1" TO GR-RPTH-CTL.
+021300     MOVE "DOOM MAINFRAME GREET" TO GR-RPTH-TITLE.
+021400     MOVE GR-RPT-PAGE-NO TO GR-RPTH-PAGE-NO.
+021500     STRING GR-CURR-MM    "/"
+021600            GR-CURR-DD    "/"
+021700            GR-CURR-CCYY
+021800         DELIMITED BY SIZE INTO GR-RPTH-RUN-DATE.
+021900     STRING GR-CURR-HH    ":"
+022000            GR-CURR-MN    ":"
+022100            GR-CURR-SS
+022200         DELIMITED BY SIZE INTO GR-RPTH-RUN-TIME.
+022300     WRITE GR-RPT-HEADING-LINE.
+022400     ADD 1 TO GR-RPT-PAGE-NO.
+022500 1200-EXIT.
+022600     EXIT.
+022700*
+022800******************************************************************
+022900*    1300-LOAD-MESSAGE-TABLE                                    *
+023000*    LOADS THE MSGTAB MESSAGE FILE INTO GR-MSG-TABLE SO THE      *
+023100*    BANNER TEXT FOR A GIVEN MESSAGE CODE CAN BE LOOKED UP       *
+023200*    WITHOUT REOPENING THE FILE FOR EVERY ITERATION.             *
+023300******************************************************************
+023400 1300-LOAD-MESSAGE-TABLE.
+023500     MOVE ZERO TO GR-MSG-COUNT.
+023600     OPEN INPUT MSG-FILE.
+023700     IF GR-MSG-FILE-STATUS <> "00"
+023800         GO TO 1300-EXIT
+023900     END-IF.
+024000     PERFORM 1310-READ-MSG-RECORD THRU 1310-EXIT
+024100             UNTIL GR-MSG-FILE-STATUS = "10".
+024200 1300-EXIT.
+024300     IF GR-MSG-FILE-STATUS = "00" OR GR-MSG-FILE-STATUS = "10"
+024400         CLOSE MSG-FILE
+024500     END-IF.
+024600     EXIT.
+024700*
+024800 1310-READ-MSG-RECORD.
+024900     READ MSG-FILE
+025000         AT END
+025100             MOVE "10" TO GR-MSG-FILE-STATUS
+025200             GO TO 1310-EXIT
+025300     END-READ.
+025400     IF GR-MSG-FILE-STATUS NOT = "00"
+025500         DISPLAY "GR1310E - MSGTAB READ ERROR, STATUS "
+025600             GR-MSG-FILE-STATUS
+025700         MOVE "10" TO GR-MSG-FILE-STATUS
+025800         GO TO 1310-EXIT
+025900     END-IF.
+026000     IF GR-MSG-COUNT < GR-MSG-TABLE-MAX
+026100         ADD 1 TO GR-MSG-COUNT
+026200         MOVE GR-MSGR-CODE TO GR-MSG-TAB-CODE(GR-MSG-COUNT)
+026300         MOVE GR-MSGR-TEXT TO GR-MSG-TAB-TEXT(GR-MSG-COUNT)
+026400     END-IF.
+026500 1310-EXIT.
+026600     EXIT.
+026700*
+026800******************************************************************
+026900*    1400-CHECK-RESTART-CHECKPOINT                               *
+027000*    LOOKS FOR AN EXISTING CHECKPOINT RECORD KEYED BY THE        *
+027100*    CURRENT GR-RUN-ID. IF ONE IS FOUND FOR THE SAME ITERATION   *
+027200*    COUNT, GR-ITER-START IS MOVED PAST THE ITERATIONS ALREADY   *
+027300*    COMPLETED SO A RERUN DOES NOT DUPLICATE OUTPUT ALREADY      *
+027400*    PRODUCED BEFORE AN ABEND - INCLUDING AN ABEND AFTER THE     *
+027500*    LAST ITERATION'S CHECKPOINT BUT BEFORE THE NORMAL END OF    *
+027600*    RUN DELETED THE CHECKPOINT RECORD. THE TEST BELOW USES      *
+027700*    <= RATHER THAN < SO THE LOOP SIMPLY DOES NOT RUN AGAIN      *
+027800*    WHEN EVERY ITERATION WAS ALREADY CHECKPOINTED.              *
+027900******************************************************************
+028000 1400-CHECK-RESTART-CHECKPOINT.
+028100     MOVE 1 TO GR-ITER-START.
+028200     IF NOT GR-CKPT-FILE-OPEN
+028300         GO TO 1400-EXIT
+028400     END-IF.
+028500     MOVE GR-RUN-ID TO GR-CKPT-RUN-ID.
+028600     READ CKPT-FILE
+028700         KEY IS GR-CKPT-RUN-ID
+028800         INVALID KEY
+028900             CONTINUE
+029000     END-READ.
+029100     IF GR-CKPT-FILE-STATUS = "00"
+029200         IF GR-CKPT-ITER-COUNT = GR-ITER-COUNT
+029300                 AND GR-CKPT-LAST-ITER-DONE <= GR-ITER-COUNT
+029400             COMPUTE GR-ITER-START = GR-CKPT-LAST-ITER-DONE + 1
+029500             DISPLAY "GR1400I - RESUMING RUN-ID " GR-RUN-ID
+029600                 " AT ITERATION " GR-ITER-START
+029700         END-IF
+029800     END-IF.
+029900 1400-EXIT.
+030000     EXIT.
+030100*
+030200******************************************************************
+030300*    1450-READ-PARM-CARD                                        *
+030400*    READS THE ONE-REQUEST PARAMETER CARD FOR A NON-BATCH RUN.   *
+030500*    IF NO CARD IS PRESENT THE RUN DEFAULTS TO A SINGLE PASS.    *
+030600******************************************************************
+030700 1450-READ-PARM-CARD.
+030800     OPEN INPUT PARM-FILE.
+030900     IF GR-PARM-FILE-STATUS <> "00"
+031000         MOVE 0001 TO GR-ITER-COUNT
+031100         GO TO 1450-EXIT
+031200     END-IF.
+031300     READ PARM-FILE
+031400         AT END
+031500             MOVE 0001 TO GR-ITER-COUNT
+031600             GO TO 1450-EXIT
+031700     END-READ.
+031800     MOVE GR-PARM-ITER-COUNT TO GR-ITER-COUNT.
+031900     MOVE GR-PARM-MSG-CODE   TO GR-MSG-CODE-REQUESTED.
+032000 1450-EXIT.
+032100     IF GR-PARM-FILE-STATUS = "00" OR GR-PARM-FILE-STATUS = "10"
+032200         CLOSE PARM-FILE
+032300     END-IF.
+032400     EXIT.
+032500*
+032600******************************************************************
+032700*    1600-OPEN-BATCH-FILE                                       *
+032800*    LOOKS FOR AN OPTIONAL BATCHFIL DATA SET. WHEN IT IS PRESENT *
+032900*    THE JOB RUNS IN MULTI-REQUEST BATCH MODE INSTEAD OF READING *
+033000*    THE SINGLE-REQUEST PARAMETER CARD.                          *
+033100******************************************************************
+033200 1600-OPEN-BATCH-FILE.
+033300     OPEN INPUT BATCH-FILE.
+033400     IF GR-BATCH-FILE-STATUS = "00"
+033500         SET GR-BATCH-MODE TO TRUE
+033600     END-IF.
+033700 1600-EXIT.
+033800     EXIT.
+033900*
+034000******************************************************************
+034100*    2000-VALIDATE-ITER-NUM                                      *
+034200*    CONFIRMS THE ITERATION COUNT FOR THE CURRENT REQUEST IS     *
+034300*    NUMERIC AND FALLS WITHIN A SANE RANGE BEFORE THE BANNER     *
+034400*    LOOP IS DRIVEN. IN A SINGLE-REQUEST RUN, BAD INPUT          *
+034500*    TERMINATES THE WHOLE JOB, THE SAME AS BEFORE BATCH MODE     *
+034600*    EXISTED. IN BATCH MODE, ONLY THE OFFENDING REQUEST IS       *
+034700*    SKIPPED SO ONE BAD RECORD DOES NOT LOSE A WHOLE RUN OF      *
+034800*    OTHERWISE GOOD REQUESTS - THE JOB'S RETURN CODE STILL       *
+034900*    FLAGS THE FAILURE FOR THE OPERATOR TO INVESTIGATE.          *
+035000******************************************************************
+035100 2000-VALIDATE-ITER-NUM.
+035200     IF GR-ITER-COUNT IS NOT NUMERIC
+035300         OR GR-ITER-COUNT < GR-MIN-ITER-COUNT
+035400         OR GR-ITER-COUNT > GR-MAX-ITER-COUNT
+035500         DISPLAY "GR2000E - INVALID ITERATION COUNT FOR RUN-ID "
+035600             GR-RUN-ID
+035700         SET GR-RUN-FAILED TO TRUE
+035800         MOVE 16 TO RETURN-CODE
+035900         IF NOT GR-BATCH-MODE
+036000             PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+036100             PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT
+036200             GO TO 9999-EXIT-PROGRAM
+036300         END-IF
+036400     END-IF.
+036500 2000-EXIT.
+036600     EXIT.
+036700*
+036800******************************************************************
+036900*    3000-PROCESS-BANNERS                                       *
+037000*    DRIVES THE BANNER DISPLAY PARAGRAPH GR-ITER-COUNT TIMES.    *
+037100******************************************************************
+037200 3000-PROCESS-BANNERS.
+037300     PERFORM 3050-RESOLVE-MESSAGE-TEXT THRU 3050-EXIT.
+037400     PERFORM 3100-DISPLAY-ONE-BANNER THRU 3100-EXIT
+037500             VARYING GR-ITER-INDEX FROM GR-ITER-START BY 1
+037600             UNTIL GR-ITER-INDEX > GR-ITER-COUNT.
+037700     COMPUTE GR-TOTAL-ITER-DONE =
+037800         GR-ITER-COUNT - GR-ITER-START + 1.
+037900 3000-EXIT.
+038000     EXIT.
+038100*
+038200******************************************************************
+038300*    3050-RESOLVE-MESSAGE-TEXT                                  *
+038400*    LOOKS UP THE REQUESTED MESSAGE CODE IN GR-MSG-TABLE AND     *
+038500*    SETS GR-CURRENT-MSG-TEXT TO THE MATCHING BANNER TEXT. IF    *
+038600*    THE CODE IS BLANK OR NOT FOUND THE ORIGINAL DEFAULT BANNER  *
+038700*    TEXT IS USED SO SITES WITHOUT AN MSGTAB STILL RUN.          *
+038800******************************************************************
+038900 3050-RESOLVE-MESSAGE-TEXT.
+039000     MOVE "DOOM MAINFRAME COBOL." TO GR-CURRENT-MSG-TEXT.
+039100     IF GR-MSG-COUNT = ZERO
+039200         GO TO 3050-EXIT
+039300     END-IF.
+039400     PERFORM 3060-CHECK-ONE-MESSAGE THRU 3060-EXIT
+039500             VARYING GR-MSG-IDX FROM 1 BY 1
+039600             UNTIL GR-MSG-IDX > GR-MSG-COUNT.
+039700 3050-EXIT.
+039800     EXIT.
+039900*
+040000 3060-CHECK-ONE-MESSAGE.
+040100     IF GR-MSG-TAB-CODE(GR-MSG-IDX) = GR-MSG-CODE-REQUESTED
+040200         MOVE GR-MSG-TAB-TEXT(GR-MSG-IDX) TO GR-CURRENT-MSG-TEXT
+040300         SET GR-MSG-IDX TO GR-MSG-COUNT
+040400     END-IF.
+040500 3060-EXIT.
+040600     EXIT.
+040700*
+040800 3100-DISPLAY-ONE-BANNER.
+040900     MOVE SPACES TO GR-RPT-DETAIL-LINE.
+041000     MOVE " " TO GR-RPTD-CTL.
+041100     MOVE GR-CURRENT-MSG-TEXT TO GR-RPTD-TEXT.
+041200     WRITE GR-RPT-DETAIL-LINE.
+041300     MOVE SPACES TO GR-FEED-RECORD.
+041400     MOVE GR-RUN-ID TO GR-FEED-RUN-ID.
+041500     MOVE GR-ITER-INDEX TO GR-FEED-ITER-NO.
+041600     WRITE GR-FEED-RECORD.
+041700     DIVIDE GR-ITER-INDEX BY GR-CKPT-INTERVAL
+041800         GIVING GR-CKPT-QUOTIENT
+041900         REMAINDER GR-CKPT-REMAINDER.
+042000     IF GR-CKPT-REMAINDER = 0
+042100         PERFORM 4100-WRITE-CHECKPOINT-RECORD THRU 4100-EXIT
+042200     END-IF.
+042300 3100-EXIT.
+042400     EXIT.
+042500*
+042600******************************************************************
+042700*    4000-WRITE-AUDIT-RECORD                                    *
+042800*    APPENDS ONE AUDIT RECORD TO AUDITLOG CAPTURING THE DATE     *
+042900*    AND TIME THIS REQUEST ACTUALLY RAN (ACCEPTED PER REQUEST   *
+043000*    AT THE TOP OF 5200-RUN-ONE-REQUEST, NOT THE JOB-START       *
+043100*    TIMESTAMP), ITS ITERATION COUNT AND ITS COMPLETION STATUS.  *
+043200******************************************************************
+043300 4000-WRITE-AUDIT-RECORD.
+043400     MOVE SPACES               TO GR-AUDIT-RECORD.
+043500     MOVE GR-REQ-CURRENT-DATE TO GL-RUN-DATE.
+043600     MOVE GR-REQ-CURRENT-TIME TO GL-RUN-TIME.
+043700     MOVE GR-ITER-COUNT       TO GL-ITER-COUNT.
+043800     MOVE GR-RUN-STATUS       TO GL-COMPLETION-STATUS.
+043900     WRITE GR-AUDIT-RECORD.
+044000 4000-EXIT.
+044100     EXIT.
+044200*
+044300******************************************************************
+044400*    4100-WRITE-CHECKPOINT-RECORD                                *
+044500*    REWRITES THE CHECKPOINT RECORD FOR THIS RUN-ID EVERY        *
+044600*    GR-CKPT-INTERVAL ITERATIONS SO A RERUN AFTER AN ABEND CAN   *
+044700*    RESUME WITHOUT REPEATING WORK ALREADY DONE.                 *
+044800******************************************************************
+044900 4100-WRITE-CHECKPOINT-RECORD.
+045000     MOVE SPACES TO GR-CKPT-RECORD.
+045100     MOVE GR-RUN-ID TO GR-CKPT-RUN-ID.
+045200     MOVE GR-ITER-INDEX TO GR-CKPT-LAST-ITER-DONE.
+045300     MOVE GR-ITER-COUNT TO GR-CKPT-ITER-COUNT.
+045400     REWRITE GR-CKPT-RECORD
+045500         INVALID KEY
+045600             WRITE GR-CKPT-RECORD
+045700                 INVALID KEY
+045800                     CONTINUE
+045900                 END-WRITE
+046000     END-REWRITE.
+046100 4100-EXIT.
+046200     EXIT.
+046300*
+046400******************************************************************
+046500*    4200-WRITE-SUMMARY-REPORT                                  *
+046600*    PRINTS A CLOSING SUMMARY LINE TO RPTFILE SHOWING TOTAL      *
+046700*    ITERATIONS COMPLETED, RUN START/END TIME AND ELAPSED TIME,  *
+046800*    SO THE OPERATOR HAS SOMETHING CONCRETE FOR THE DAILY BATCH  *
+046900*    COMPLETION CHECKLIST.                                      *
+047000******************************************************************
+047100 4200-WRITE-SUMMARY-REPORT.
+047200     ACCEPT GR-RUN-END-TIME FROM TIME.
+047300     COMPUTE GR-START-SECS =
+047400         (GR-CURR-HH * 3600) + (GR-CURR-MN * 60) + GR-CURR-SS.
+047500     COMPUTE GR-END-SECS =
+047600         (GR-END-HH * 3600) + (GR-END-MN * 60) + GR-END-SS.
+047700     IF GR-END-SECS >= GR-START-SECS
+047800         COMPUTE GR-ELAPSED-SECS = GR-END-SECS - GR-START-SECS
+047900     ELSE
+048000         COMPUTE GR-ELAPSED-SECS =
+048100             GR-END-SECS - GR-START-SECS + 86400
+048200     END-IF.
+048300     DIVIDE GR-ELAPSED-SECS BY 3600
+048400         GIVING GR-ELAPSED-HH
+048500         REMAINDER GR-ELAPSED-SECS.
+048600     DIVIDE GR-ELAPSED-SECS BY 60
+048700         GIVING GR-ELAPSED-MN
+048800         REMAINDER GR-ELAPSED-SS.
+048900     MOVE SPACES TO GR-RPT-SUMMARY-LINE.
+049000     MOVE " " TO GR-RPTS-CTL.
+049100     MOVE GR-GRAND-TOTAL-ITER TO GR-RPTS-TOTAL-ITER.
+049200     STRING GR-CURR-HH ":" GR-CURR-MN ":" GR-CURR-SS
+049300         DELIMITED BY SIZE INTO GR-RPTS-START-TIME.
+049400     STRING GR-END-HH ":" GR-END-MN ":" GR-END-SS
+049500         DELIMITED BY SIZE INTO GR-RPTS-END-TIME.
+049600     STRING GR-ELAPSED-HH ":" GR-ELAPSED-MN ":" GR-ELAPSED-SS
+049700         DELIMITED BY SIZE INTO GR-RPTS-ELAPSED.
+049800     WRITE GR-RPT-SUMMARY-LINE.
+049900 4200-EXIT.
+050000     EXIT.
+050100*
+050200******************************************************************
+050300*    5000-PROCESS-BATCH-REQUESTS                                 *
+050400*    READS BATCHFIL ONE REQUEST RECORD AT A TIME AND DRIVES THE  *
+050500*    BANNER LOOP ONCE PER RECORD UNTIL END OF FILE.              *
+050600******************************************************************
+050700 5000-PROCESS-BATCH-REQUESTS.
+050800     PERFORM 5010-READ-AND-RUN-REQUEST THRU 5010-EXIT
+050900             UNTIL GR-BATCH-FILE-STATUS = "10".
+051000 5000-EXIT.
+051100     IF GR-BATCH-FILE-STATUS = "00" OR GR-BATCH-FILE-STATUS = "10"
+051200         CLOSE BATCH-FILE
+051300     END-IF.
+051400     EXIT.
+051500*
+051600 5010-READ-AND-RUN-REQUEST.
+051700     READ BATCH-FILE
+051800         AT END
+051900             MOVE "10" TO GR-BATCH-FILE-STATUS
+052000             GO TO 5010-EXIT
+052100     END-READ.
+052200     IF GR-BATCH-FILE-STATUS NOT = "00"
+052300         DISPLAY "GR5010E - BATCHFIL READ ERROR, STATUS "
+052400             GR-BATCH-FILE-STATUS
+052500         MOVE "10" TO GR-BATCH-FILE-STATUS
+052600         GO TO 5010-EXIT
+052700     END-IF.
+052800     MOVE GR-BAT-OPERATOR-ID TO GR-RUN-ID.
+052900     MOVE GR-BAT-MSG-CODE    TO GR-MSG-CODE-REQUESTED.
+053000     MOVE GR-BAT-ITER-COUNT  TO GR-ITER-COUNT.
+053100     PERFORM 5200-RUN-ONE-REQUEST THRU 5200-EXIT.
+053200 5010-EXIT.
+053300     EXIT.
+053400*
+053500******************************************************************
+053600*    5200-RUN-ONE-REQUEST                                        *
+053700*    DRIVES ONE COMPLETE REQUEST - CHECKPOINT CHECK, VALIDATION, *
+053800*    BANNER LOOP AND AUDIT RECORD - FOR THE CURRENT GR-RUN-ID,   *
+053900*    GR-MSG-CODE-REQUESTED AND GR-ITER-COUNT, WHETHER THE        *
+054000*    REQUEST CAME FROM THE PARAMETER CARD OR FROM ONE RECORD OF  *
+054100*    A BATCH REQUEST FILE. THE DATE AND TIME ARE RE-ACCEPTED     *
+054200*    HERE SO EACH REQUEST'S AUDIT RECORD CARRIES WHEN THAT       *
+054300*    REQUEST ACTUALLY RAN RATHER THAN THE JOB-START TIMESTAMP.   *
+054400******************************************************************
+054500 5200-RUN-ONE-REQUEST.
+054600     ACCEPT GR-REQ-CURRENT-DATE FROM DATE YYYYMMDD.
+054700     ACCEPT GR-REQ-CURRENT-TIME FROM TIME.
+054800     SET GR-RUN-COMPLETED TO TRUE.
+054900     MOVE ZERO TO GR-TOTAL-ITER-DONE.
+055000     PERFORM 1400-CHECK-RESTART-CHECKPOINT THRU 1400-EXIT.
+055100     PERFORM 2000-VALIDATE-ITER-NUM THRU 2000-EXIT.
+055200     IF GR-RUN-COMPLETED
+055300         PERFORM 3000-PROCESS-BANNERS THRU 3000-EXIT
+055400     END-IF.
+055500     PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT.
+055600     ADD GR-TOTAL-ITER-DONE TO GR-GRAND-TOTAL-ITER.
+055700     IF GR-RUN-COMPLETED AND GR-CKPT-FILE-OPEN
+055800         MOVE GR-RUN-ID TO GR-CKPT-RUN-ID
+055900         DELETE CKPT-FILE
+056000             INVALID KEY
+056100                 CONTINUE
+056200         END-DELETE
+056300     END-IF.
+056400 5200-EXIT.
+056500     EXIT.
+056600*
+056700******************************************************************
+056800*    9000-TERMINATE-RUN                                         *
+056900*    PRINTS THE END-OF-JOB SUMMARY AND CLOSES EVERY FILE STILL   *
+057000*    OPEN BEFORE THE JOB STEP ENDS. THE PER-REQUEST AUDIT        *
+057100*    AND CHECKPOINT CLEANUP HAPPEN IN 5200-RUN-ONE-REQUEST, SINCE*
+057200*    A BATCH RUN PROCESSES MORE THAN ONE REQUEST PER JOB STEP.   *
+057300******************************************************************
+057400 9000-TERMINATE-RUN.
+057500     PERFORM 4200-WRITE-SUMMARY-REPORT THRU 4200-EXIT.
+057600     IF GR-CKPT-FILE-OPEN
+057700         CLOSE CKPT-FILE
+057800     END-IF.
+057900     CLOSE AUDIT-FILE.
+058000     CLOSE RPT-FILE.
+058100     CLOSE FEED-FILE.
+058200 9000-EXIT.
+058300     EXIT.
