@@ -0,0 +1,58 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRNTSET.BMS                                                 *
+000400*                                                                *
+000500*    BMS MAPSET FOR THE GRNT MAINTENANCE TRANSACTION.            *
+000600*    MAP GRNTMAP LETS AN OPERATOR KEY IN A NEW ITERATION COUNT   *
+000700*    AND MESSAGE CODE FOR THE GREET BATCH JOB WITHOUT HAVING TO  *
+000800*    EDIT OR RESUBMIT A BATCH PARAMETER CARD.                    *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------                                     *
+001200*    2026-08-09  AJM  INITIAL VERSION.                          *
+001300*                                                                *
+001400******************************************************************
+001500GRNTSET  DFHMSD TYPE=&SYSPARM,                                    X
+001600               MODE=INOUT,                                       X
+001700               LANG=COBOL,                                       X
+001800               CTRL=(FREEKB,FRSET),                               X
+001900               STORAGE=AUTO,                                      X
+002000               TIOAPFX=YES
+002100*
+002200GRNTMAP  DFHMDI SIZE=(24,80),                                     X
+002300               LINE=1,                                            X
+002400               COLUMN=1
+002500*
+002600         DFHMDF POS=(1,30),                                       X
+002700               LENGTH=27,                                         X
+002800               ATTRB=(PROT,BRT),                                  X
+002900               INITIAL='GREET PARAMETER MAINTENANCE'
+003000*
+003100         DFHMDF POS=(3,1),                                        X
+003200               LENGTH=16,                                         X
+003300               ATTRB=(PROT,NORM),                                 X
+003400               INITIAL='ITERATION COUNT:'
+003500ITRCNT   DFHMDF POS=(3,18),                                       X
+003600               LENGTH=4,                                          X
+003700               ATTRB=(UNPROT,NUM,IC),                             X
+003800               PICIN='9999',                                     X
+003900               PICOUT='9999'
+004000*
+004100         DFHMDF POS=(5,1),                                        X
+004200               LENGTH=16,                                         X
+004300               ATTRB=(PROT,NORM),                                 X
+004400               INITIAL='MESSAGE CODE   :'
+004500MSGCOD   DFHMDF POS=(5,18),                                       X
+004600               LENGTH=4,                                          X
+004700               ATTRB=(UNPROT,NORM)
+004800*
+004900         DFHMDF POS=(7,1),                                        X
+005000               LENGTH=24,                                         X
+005100               ATTRB=(PROT,NORM),                                 X
+005200               INITIAL='PF3 - EXIT  ENTER - SAVE'
+005300*
+005400ERRMSG   DFHMDF POS=(23,1),                                       X
+005500               LENGTH=79,                                         X
+005600               ATTRB=(PROT,BRT,FSET)
+005700*
+005800         DFHMSD TYPE=FINAL
