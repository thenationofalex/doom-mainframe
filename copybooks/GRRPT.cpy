@@ -0,0 +1,61 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRRPT.CPY                                                  *
+000400*                                                                *
+000500*    PRINT LINE LAYOUTS FOR THE GREET BANNER REPORT (RPTFILE).   *
+000600*    BYTE 1 OF EACH LINE IS THE ANSI CARRIAGE CONTROL CHARACTER  *
+000700*    ('1' = SKIP TO NEW PAGE, ' ' = SINGLE SPACE).               *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    ----------------------                                     *
+001100*    2026-08-09  AJM  INITIAL VERSION - HEADING AND DETAIL LINE. *
+001200*                                                                *
+001300*    2026-08-09  AJM  ADDED SUMMARY LINE FOR THE END-OF-RUN      *
+001400*                     STATISTICS REPORTED BY 9000-TERMINATE-RUN. *
+001500*                                                                *
+001600*    2026-08-09  AJM  WIDENED GR-RPTS-TOTAL-ITER TO 6 DIGITS SO  *
+001700*                     A BATCH OF MANY REQUESTS CAN STILL SHOW A  *
+001800*                     GRAND TOTAL WITHOUT TRUNCATION.            *
+001900*                                                                *
+002000******************************************************************
+002100 01  GR-RPT-HEADING-LINE.
+002200     05  GR-RPTH-CTL             PIC X(01).
+002300     05  FILLER                  PIC X(01).
+002400     05  GR-RPTH-TITLE            PIC X(20) VALUE
+002500         "DOOM MAINFRAME GREET".
+002600     05  FILLER                  PIC X(04).
+002700     05  FILLER                  PIC X(08) VALUE "RUN DATE".
+002800     05  FILLER                  PIC X(01).
+002900     05  GR-RPTH-RUN-DATE         PIC X(10).
+003000     05  FILLER                  PIC X(04).
+003100     05  FILLER                  PIC X(08) VALUE "RUN TIME".
+003200     05  FILLER                  PIC X(01).
+003300     05  GR-RPTH-RUN-TIME         PIC X(08).
+003400     05  FILLER                  PIC X(04).
+003500     05  FILLER                  PIC X(04) VALUE "PAGE".
+003600     05  FILLER                  PIC X(01).
+003700     05  GR-RPTH-PAGE-NO          PIC ZZZ9.
+003800     05  FILLER                  PIC X(54).
+003900 01  GR-RPT-DETAIL-LINE REDEFINES GR-RPT-HEADING-LINE.
+004000     05  GR-RPTD-CTL             PIC X(01).
+004100     05  FILLER                  PIC X(01).
+004200     05  GR-RPTD-TEXT             PIC X(60).
+004300     05  FILLER                  PIC X(71).
+004400 01  GR-RPT-SUMMARY-LINE REDEFINES GR-RPT-HEADING-LINE.
+004500     05  GR-RPTS-CTL             PIC X(01).
+004600     05  FILLER                  PIC X(01).
+004700     05  FILLER                  PIC X(18) VALUE
+004800         "TOTAL ITERATIONS:".
+004900     05  GR-RPTS-TOTAL-ITER       PIC ZZZZZ9.
+005000     05  FILLER                  PIC X(02).
+005100     05  FILLER                  PIC X(11) VALUE
+005200         "START TIME:".
+005300     05  GR-RPTS-START-TIME       PIC X(08).
+005400     05  FILLER                  PIC X(04).
+005500     05  FILLER                  PIC X(09) VALUE
+005600         "END TIME:".
+005700     05  GR-RPTS-END-TIME         PIC X(08).
+005800     05  FILLER                  PIC X(04).
+005900     05  FILLER                  PIC X(08) VALUE "ELAPSED:".
+006000     05  GR-RPTS-ELAPSED          PIC X(08).
+006100     05  FILLER                  PIC X(45).
