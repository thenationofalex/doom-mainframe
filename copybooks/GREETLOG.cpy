@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GREETLOG.CPY                                                *
+000400*                                                                *
+000500*    AUDIT RECORD LAYOUT FOR THE GREET RUN HISTORY FILE           *
+000600*    (AUDITLOG). ONE RECORD IS APPENDED EVERY TIME PROGRAM        *
+000700*    GREET RUNS SO BATCH HISTORY CAN BE RECONCILED WITHOUT        *
+000800*    DIGGING THROUGH OLD JOB LOGS.                                *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                        *
+001100*    ----------------------                                      *
+001200*    2026-08-09  AJM  INITIAL VERSION.                            *
+001300*                                                                *
+001350*    2026-08-09  AJM  WIDENED FILLER BY ONE BYTE SO THE RECORD   *
+001360*                     TOTALS 80 BYTES, MATCHING EVERY OTHER NEW  *
+001370*                     FIXED-FORMAT RECORD IN THIS JOB.           *
+001380*                                                                *
+001400******************************************************************
+001500     05  GL-RUN-DATE                 PIC 9(08).
+001600     05  GL-RUN-TIME                 PIC 9(08).
+001700     05  GL-ITER-COUNT               PIC 9(04).
+001800     05  GL-COMPLETION-STATUS        PIC X(01).
+001900         88  GL-STATUS-COMPLETED     VALUE "C".
+002000         88  GL-STATUS-FAILED        VALUE "E".
+002100     05  FILLER                      PIC X(59).
