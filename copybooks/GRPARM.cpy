@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRPARM.CPY                                                 *
+000400*                                                                *
+000500*    PARAMETER CARD LAYOUT FOR THE GREET BANNER JOB.             *
+000600*    ONE RECORD IS READ AT STARTUP FROM //PARMFILE (OR AN        *
+000700*    EQUIVALENT SYSIN CONTROL CARD) TO SUPPLY THE REPEAT COUNT   *
+000800*    AND THE BANNER MESSAGE CODE FOR PROGRAM GREET.               *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------                                     *
+001200*    2026-08-09  AJM  INITIAL VERSION - REPEAT COUNT ONLY.       *
+001300*    2026-08-09  AJM  ADDED GR-PARM-MSG-CODE SO THE BANNER TEXT  *
+001400*                     CAN BE SELECTED FROM MSGTAB INSTEAD OF     *
+001500*                     ALWAYS USING THE DEFAULT LITERAL.          *
+001600*                                                                *
+001700******************************************************************
+001800     05  GR-PARM-ITER-COUNT          PIC 9(04).
+001900     05  GR-PARM-MSG-CODE            PIC X(04).
+002000     05  FILLER                      PIC X(72).
