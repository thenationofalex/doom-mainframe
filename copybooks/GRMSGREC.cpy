@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRMSGREC.CPY                                                *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR THE MSGTAB MESSAGE FILE. ONE RECORD PER   *
+000600*    BANNER TEXT, KEYED BY A FOUR-CHARACTER MESSAGE CODE THAT    *
+000700*    IS SUPPLIED ON THE PARAMETER CARD (SEE GRPARM.CPY).          *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    ----------------------                                     *
+001100*    2026-08-09  AJM  INITIAL VERSION.                           *
+001200*                                                                *
+001300******************************************************************
+001400     05  GR-MSGR-CODE                PIC X(04).
+001500     05  GR-MSGR-TEXT                 PIC X(60).
+001600     05  FILLER                      PIC X(16).
