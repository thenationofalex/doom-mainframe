@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRPARMVS.CPY                                                *
+000400*                                                                *
+000500*    RECORD LAYOUT FOR GRPARMV, THE VSAM KSDS THAT MIRRORS THE   *
+000600*    BATCH PARAMETER CARD (SEE GRPARM.CPY) FOR ONLINE            *
+000700*    MAINTENANCE. PROGRAM GRMAINT REWRITES THE SINGLE RECORD     *
+000800*    KEYED BY GR-PVS-KEY WHENEVER AN OPERATOR SAVES A NEW        *
+000900*    ITERATION COUNT OR MESSAGE CODE FROM THE GRNT SCREEN.       *
+001000*    BATCH PROGRAM GRPMREF COPIES THIS RECORD FORWARD INTO THE   *
+001100*    FLAT //PARMFILE CARD GREET READS AT STARTUP, THE SAME WAY   *
+001200*    OTHER ONLINE-MAINTAINED CONTROL VALUES ARE FED INTO THIS    *
+001300*    SHOP'S BATCH SUITE.                                         *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                       *
+001600*    ----------------------                                     *
+001700*    2026-08-09  AJM  INITIAL VERSION.                          *
+001800*                                                                *
+001900******************************************************************
+002000     05  GR-PVS-KEY                  PIC X(08).
+002100     05  GR-PVS-ITER-COUNT           PIC 9(04).
+002200     05  GR-PVS-MSG-CODE             PIC X(04).
+002300     05  FILLER                      PIC X(64).
