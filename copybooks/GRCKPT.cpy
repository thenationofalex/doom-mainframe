@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRCKPT.CPY                                                 *
+000400*                                                                *
+000500*    RESTART/CHECKPOINT RECORD LAYOUT FOR CKPTFILE.              *
+000600*    ONE RECORD PER RUN-ID IS REWRITTEN EVERY GR-CKPT-INTERVAL   *
+000700*    ITERATIONS SO A RERUN AFTER AN ABEND CAN RESUME FROM THE    *
+000800*    LAST COMPLETED ITERATION INSTEAD OF STARTING OVER AT 1.     *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------                                     *
+001200*    2026-08-09  AJM  INITIAL VERSION.                          *
+001300*                                                                *
+001400******************************************************************
+001500     05  GR-CKPT-RUN-ID               PIC X(08).
+001600     05  GR-CKPT-LAST-ITER-DONE       PIC 9(04).
+001700     05  GR-CKPT-ITER-COUNT           PIC 9(04).
+001800     05  FILLER                      PIC X(20).
