@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRLIMIT.CPY                                                 *
+000400*                                                                *
+000500*    VALID RANGE FOR THE GREET BANNER ITERATION COUNT. COPIED    *
+000600*    INTO BOTH THE BATCH PROGRAM (GREET) AND THE CICS            *
+000700*    MAINTENANCE TRANSACTION (GRMAINT) SO THE TWO PROGRAMS       *
+000800*    CANNOT DRIFT APART IF THE VALID RANGE EVER CHANGES.         *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------                                     *
+001200*    2026-08-09  AJM  INITIAL VERSION.                          *
+001300*                                                                *
+001400******************************************************************
+001500 77  GR-MIN-ITER-COUNT           PIC 9(04) VALUE 0001.
+001600 77  GR-MAX-ITER-COUNT           PIC 9(04) VALUE 5000.
