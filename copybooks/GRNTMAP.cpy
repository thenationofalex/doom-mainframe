@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRNTMAP.CPY                                                 *
+000400*                                                                *
+000500*    SYMBOLIC MAP FOR BMS MAP GRNTMAP (MAPSET GRNTSET), USED BY  *
+000600*    PROGRAM GRMAINT TO MAINTAIN THE ITERATION COUNT AND         *
+000700*    MESSAGE CODE ONLINE. GENERATED BY HAND TO MATCH THE FIELD   *
+000800*    ORDER OF THE DFHMDF STATEMENTS IN BMS/GRNTSET.BMS.          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------                                     *
+001200*    2026-08-09  AJM  INITIAL VERSION.                          *
+001300*                                                                *
+001400******************************************************************
+001500 01  GRNTMAPI.
+001600     05  FILLER                  PIC X(12).
+001700     05  ITRCNTL                 PIC S9(4) COMP.
+001800     05  ITRCNTF                 PIC X.
+001900     05  FILLER REDEFINES ITRCNTF.
+002000         10  ITRCNTA              PIC X.
+002100     05  ITRCNTI                 PIC X(4).
+002200     05  MSGCODL                 PIC S9(4) COMP.
+002300     05  MSGCODF                 PIC X.
+002400     05  FILLER REDEFINES MSGCODF.
+002500         10  MSGCODA              PIC X.
+002600     05  MSGCODI                 PIC X(4).
+002700     05  ERRMSGL                 PIC S9(4) COMP.
+002800     05  ERRMSGF                 PIC X.
+002900     05  FILLER REDEFINES ERRMSGF.
+003000         10  ERRMSGA              PIC X.
+003100     05  ERRMSGI                 PIC X(79).
+003200 01  GRNTMAPO REDEFINES GRNTMAPI.
+003300     05  FILLER                  PIC X(12).
+003400     05  FILLER                  PIC X(3).
+003500     05  ITRCNTO                 PIC X(4).
+003600     05  FILLER                  PIC X(3).
+003700     05  MSGCODO                 PIC X(4).
+003800     05  FILLER                  PIC X(3).
+003900     05  ERRMSGO                 PIC X(79).
