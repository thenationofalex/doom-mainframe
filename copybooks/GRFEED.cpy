@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRFEED.CPY                                                  *
+000400*                                                                *
+000500*    FIXED-FORMAT DOWNSTREAM INTEGRATION FEED RECORD WRITTEN TO  *
+000600*    FEEDFILE ONCE FOR EVERY BANNER ITERATION DISPLAYG PRINTS.   *
+000700*    OTHER JOBS IN THE SHOP THAT KEY OFF "GREET RAN" READ THIS   *
+000800*    FEED INSTEAD OF POLLING THE CONSOLE OR THE PRINT QUEUE.     *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------                                     *
+001200*    2026-08-09  AJM  INITIAL VERSION.                          *
+001300*                                                                *
+001400******************************************************************
+001500     05  GR-FEED-RUN-ID               PIC X(08).
+001600     05  GR-FEED-ITER-NO              PIC 9(04).
+001700     05  FILLER                      PIC X(68).
