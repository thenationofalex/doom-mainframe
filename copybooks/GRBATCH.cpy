@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRBATCH.CPY                                                 *
+000400*                                                                *
+000500*    ONE REQUEST RECORD FROM BATCHFIL, THE OPTIONAL MULTI-        *
+000600*    REQUEST INPUT FILE THAT LETS ONE JOB STEP DRIVE THE BANNER   *
+000700*    LOOP FOR SEVERAL OPERATORS/MESSAGE CODES/ITERATION COUNTS    *
+000800*    INSTEAD OF JUST THE ONE REQUEST ON THE PARAMETER CARD.       *
+000900*    GR-BAT-OPERATOR-ID BECOMES THE RUN ID FOR THAT REQUEST, SO   *
+001000*    AUDIT, CHECKPOINT AND FEED RECORDS ARE KEYED AND TRACKED     *
+001100*    SEPARATELY FOR EACH ONE.                                     *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    ----------------------                                     *
+001500*    2026-08-09  AJM  INITIAL VERSION.                          *
+001600*                                                                *
+001700******************************************************************
+001800     05  GR-BAT-OPERATOR-ID          PIC X(08).
+001900     05  GR-BAT-MSG-CODE             PIC X(04).
+002000     05  GR-BAT-ITER-COUNT           PIC 9(04).
+002100     05  FILLER                      PIC X(64).
