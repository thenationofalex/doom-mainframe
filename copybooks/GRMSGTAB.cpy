@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                                                                *
+000300*    GRMSGTAB.CPY                                                *
+000400*                                                                *
+000500*    IN-MEMORY MESSAGE TABLE BUILT AT STARTUP FROM THE MSGTAB    *
+000600*    FILE. HOLDS UP TO GR-MSG-TABLE-MAX BANNER TEXTS SO THAT     *
+000700*    DIFFERENT SHIFTS OR SCHEDULES CAN ROTATE BANNER TEXT        *
+000800*    WITHOUT A RECOMPILE.                                        *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------                                     *
+001200*    2026-08-09  AJM  INITIAL VERSION.                           *
+001300*                                                                *
+001400******************************************************************
+001500 01  GR-MSG-TABLE.
+001600     05  GR-MSG-ENTRY OCCURS 50 TIMES INDEXED BY GR-MSG-IDX.
+001700         10  GR-MSG-TAB-CODE         PIC X(04).
+001800         10  GR-MSG-TAB-TEXT         PIC X(60).
