@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GRMAINT.
+000300 AUTHOR.        A J MARSH.
+000400 INSTALLATION.  DOOM MAINFRAME SYSTEMS - ONLINE PRODUCTION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*                                                                *
+001000*    GRMAINT                                                     *
+001100*                                                                *
+001200*    PSEUDO-CONVERSATIONAL CICS MAINTENANCE TRANSACTION (GRNT)   *
+001300*    THAT LETS AN OPERATOR KEY IN A NEW ITERATION COUNT AND      *
+001400*    MESSAGE CODE FOR THE GREET BATCH JOB FROM MAP GRNTMAP       *
+001500*    (MAPSET GRNTSET). THE VALUE IS SAVED TO THE GRPARMV VSAM    *
+001600*    KSDS, WHICH BATCH PROGRAM GRPMREF COPIES FORWARD INTO THE   *
+001700*    FLAT PARAMETER CARD GREET READS AT STARTUP (SEE GRPMREF.COB *
+001800*    AND GREETJ.JCL), SO DAY-TO-DAY TWEAKS DO NOT NEED A FRESH   *
+001900*    BATCH SUBMISSION.                                           *
+002000*                                                                *
+002100*    MODIFICATION HISTORY                                       *
+002200*    ----------------------                                     *
+002300*    2026-08-09  AJM  INITIAL VERSION.                          *
+002400*                                                                *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000*
+003100******************************************************************
+003200*    GRPARMV IS A CICS-MANAGED VSAM KSDS DEFINED VIA RESOURCE    *
+003300*    DEFINITION ONLINE (RDO), NOT VIA FILE-CONTROL/FD. THE       *
+003400*    MAPSET GRNTSET IS LIKEWISE DEFINED VIA RDO AND LOADED AT    *
+003500*    RUNTIME FROM THE LOAD LIBRARY.                              *
+003600******************************************************************
+003700 DATA DIVISION.
+003800 WORKING-STORAGE SECTION.
+003900 77  GR-MNT-RESP                 PIC S9(08) COMP.
+004000 77  GR-MNT-RESP2                PIC S9(08) COMP.
+004100 77  GR-MNT-ERROR-SW             PIC X(01) VALUE "N".
+004200     88  GR-MNT-INPUT-INVALID    VALUE "Y".
+004300     COPY GRLIMIT.
+004400 01  GR-PVS-RECORD.
+004500     COPY GRPARMVS.
+004600 01  GR-MNT-MAP-AREA.
+004700     COPY GRNTMAP.
+004800     COPY DFHAID.
+004900     COPY DFHBMSCA.
+005000*
+005100 PROCEDURE DIVISION.
+005200 0000-MAINLINE.
+005300     IF EIBCALEN = 0
+005400         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+005500     ELSE
+005600         PERFORM 1500-RECEIVE-AND-ROUTE THRU 1500-EXIT
+005700     END-IF.
+005800     EXEC CICS RETURN
+005900         TRANSID("GRNT")
+006000     END-EXEC.
+006100 0000-EXIT.
+006200     EXIT.
+006300*
+006400******************************************************************
+006500*    1000-SEND-INITIAL-MAP                                      *
+006600*    FIRST ENTRY INTO THE TRANSACTION. READS THE CURRENT         *
+006700*    PARAMETER VALUES (IF ANY) FROM GRPARMV AND SENDS THE MAP    *
+006800*    WITH THOSE VALUES AS DEFAULTS.                              *
+006900******************************************************************
+007000 1000-SEND-INITIAL-MAP.
+007100     MOVE SPACES TO GRNTMAPO.
+007200     MOVE "GRNTPARM" TO GR-PVS-KEY.
+007300     EXEC CICS READ
+007400         FILE("GRPARMV")
+007500         INTO(GR-PVS-RECORD)
+007600         RIDFLD(GR-PVS-KEY)
+007700         RESP(GR-MNT-RESP)
+007800     END-EXEC.
+007900     IF GR-MNT-RESP = DFHRESP(NORMAL)
+008000         MOVE GR-PVS-ITER-COUNT TO ITRCNTO
+008100         MOVE GR-PVS-MSG-CODE   TO MSGCODO
+008200     ELSE
+008300         MOVE "0001" TO ITRCNTO
+008400         MOVE SPACES TO MSGCODO
+008500     END-IF.
+008600     MOVE SPACES TO ERRMSGO.
+008700     EXEC CICS SEND MAP("GRNTMAP")
+008800         MAPSET("GRNTSET")
+008900         FROM(GRNTMAPO)
+009000         ERASE
+009100     END-EXEC.
+009200 1000-EXIT.
+009300     EXIT.
+009400*
+009500******************************************************************
+009600*    1500-RECEIVE-AND-ROUTE                                     *
+009700*    RECEIVES THE OPERATOR'S INPUT AND ROUTES BY ATTENTION       *
+009800*    IDENTIFIER - PF3 EXITS THE TRANSACTION, ENTER VALIDATES     *
+009900*    AND SAVES THE NEW VALUES, ANYTHING ELSE IS REJECTED.        *
+010000******************************************************************
+010100 1500-RECEIVE-AND-ROUTE.
+010200     EXEC CICS RECEIVE MAP("GRNTMAP")
+010300         MAPSET("GRNTSET")
+010400         INTO(GRNTMAPI)
+010500         RESP(GR-MNT-RESP)
+010600     END-EXEC.
+010700     EVALUATE TRUE
+010800         WHEN EIBAID = DFHPF3
+010900             PERFORM 8000-SEND-GOODBYE THRU 8000-EXIT
+011000         WHEN EIBAID = DFHENTER
+011100             PERFORM 2000-VALIDATE-AND-SAVE THRU 2000-EXIT
+011200         WHEN OTHER
+011300             PERFORM 1600-SEND-INVALID-KEY THRU 1600-EXIT
+011400     END-EVALUATE.
+011500 1500-EXIT.
+011600     EXIT.
+011700*
+011800 1600-SEND-INVALID-KEY.
+011900     MOVE "GM1600E - INVALID KEY PRESSED - USE ENTER OR PF3"
+012000         TO ERRMSGO.
+012100     EXEC CICS SEND MAP("GRNTMAP")
+012200         MAPSET("GRNTSET")
+012300         FROM(GRNTMAPO)
+012400         DATAONLY
+012500         CURSOR
+012600     END-EXEC.
+012700 1600-EXIT.
+012800     EXIT.
+012900*
+013000******************************************************************
+013100*    2000-VALIDATE-AND-SAVE                                     *
+013200*    VALIDATES THE KEYED ITERATION COUNT AGAINST THE SAME RANGE  *
+013300*    GREET ENFORCES AT BATCH RUNTIME, AND, IF VALID, WRITES THE  *
+013400*    NEW VALUES TO GRPARMV FOR THE NEXT PARM-REFRESH EXTRACT.    *
+013500******************************************************************
+013600 2000-VALIDATE-AND-SAVE.
+013700     MOVE "N" TO GR-MNT-ERROR-SW.
+013800     MOVE SPACES TO ERRMSGO.
+013900     IF ITRCNTI IS NOT NUMERIC
+014000         MOVE "Y" TO GR-MNT-ERROR-SW
+014100         MOVE "GM2000E - ITERATION COUNT MUST BE NUMERIC"
+014200             TO ERRMSGO
+014300         PERFORM 2050-SEND-MAINT-MAP THRU 2050-EXIT
+014400         GO TO 2000-EXIT
+014500     END-IF.
+014600     IF ITRCNTI < GR-MIN-ITER-COUNT OR ITRCNTI > GR-MAX-ITER-COUNT
+014700         MOVE "Y" TO GR-MNT-ERROR-SW
+014800         MOVE "GM2001E - ITERATION COUNT MUST BE 1 THRU 5000"
+014900             TO ERRMSGO
+015000         PERFORM 2050-SEND-MAINT-MAP THRU 2050-EXIT
+015100         GO TO 2000-EXIT
+015200     END-IF.
+015300     MOVE "GRNTPARM"  TO GR-PVS-KEY.
+015400     MOVE ITRCNTI     TO GR-PVS-ITER-COUNT.
+015500     MOVE MSGCODI     TO GR-PVS-MSG-CODE.
+015600     EXEC CICS WRITE FILE("GRPARMV")
+015700         FROM(GR-PVS-RECORD)
+015800         RIDFLD(GR-PVS-KEY)
+015900         RESP(GR-MNT-RESP)
+016000     END-EXEC.
+016100     IF GR-MNT-RESP = DFHRESP(DUPREC)
+016200         EXEC CICS REWRITE FILE("GRPARMV")
+016300             FROM(GR-PVS-RECORD)
+016400             RESP(GR-MNT-RESP)
+016500         END-EXEC
+016600     END-IF.
+016700     IF GR-MNT-RESP = DFHRESP(NORMAL)
+016800         MOVE "GM2002I - PARAMETER VALUES SAVED"
+016900             TO ERRMSGO
+017000     ELSE
+017100         MOVE "GM2003E - UNABLE TO SAVE - CONTACT SUPPORT"
+017200             TO ERRMSGO
+017300     END-IF.
+017400     PERFORM 2050-SEND-MAINT-MAP THRU 2050-EXIT.
+017500 2000-EXIT.
+017600     EXIT.
+017700*
+017800******************************************************************
+017900*    2050-SEND-MAINT-MAP                                         *
+018000*    REDISPLAYS THE MAINTENANCE SCREEN WITH THE OPERATOR'S       *
+018100*    MESSAGE (VALIDATION ERROR OR SAVE CONFIRMATION) FILLED IN.  *
+018200******************************************************************
+018300 2050-SEND-MAINT-MAP.
+018400     EXEC CICS SEND MAP("GRNTMAP")
+018500         MAPSET("GRNTSET")
+018600         FROM(GRNTMAPO)
+018700         DATAONLY
+018800         CURSOR
+018900     END-EXEC.
+019000 2050-EXIT.
+019100     EXIT.
+019200*
+019300******************************************************************
+019400*    8000-SEND-GOODBYE                                          *
+019500*    SENT WHEN THE OPERATOR PRESSES PF3. THE TRANSACTION ENDS    *
+019600*    WITHOUT A TRANSID ON THE FOLLOWING RETURN SO CICS DOES NOT  *
+019700*    RE-ENTER GRMAINT ON THE NEXT INPUT FROM THIS TERMINAL.      *
+019800******************************************************************
+019900 8000-SEND-GOODBYE.
+020000     MOVE SPACES TO GRNTMAPO.
+020100     MOVE "GM8000I - GREET PARAMETER MAINTENANCE ENDED"
+020200         TO ERRMSGO.
+020300     EXEC CICS SEND TEXT
+020400         FROM(ERRMSGO)
+020500         ERASE
+020600         FREEKB
+020700     END-EXEC.
+020800     EXEC CICS RETURN
+020900     END-EXEC.
+021000 8000-EXIT.
+021100     EXIT.
