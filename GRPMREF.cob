@@ -0,0 +1,97 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GRPMREF.
+000300 AUTHOR.        A J MARSH.
+000400 INSTALLATION.  DOOM MAINFRAME SYSTEMS - BATCH PRODUCTION.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*                                                                *
+001000*    GRPMREF                                                     *
+001100*                                                                *
+001200*    PARM-REFRESH EXTRACT STEP FOR THE GREET BANNER JOB. READS   *
+001300*    THE CURRENT OPERATOR-MAINTAINED VALUES FROM THE GRPARMV     *
+001400*    VSAM KSDS (SAVED BY THE GRMAINT CICS TRANSACTION) AND       *
+001500*    REWRITES THE FLAT //PARMFILE PARAMETER CARD THAT GREET      *
+001600*    READS AT STARTUP, SO AN OPERATOR'S ONLINE CHANGE TAKES      *
+001700*    EFFECT ON THE NEXT SCHEDULED RUN WITHOUT A FRESH BATCH      *
+001800*    SUBMISSION OF ITS OWN. RUN AS THE STEP IMMEDIATELY AHEAD    *
+001900*    OF GREET IN GREETJ.JCL.                                     *
+002000*                                                                *
+002100*    MODIFICATION HISTORY                                       *
+002200*    ----------------------                                     *
+002300*    2026-08-09  AJM  INITIAL VERSION.                          *
+002400*                                                                *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT OPTIONAL PVS-FILE ASSIGN TO "GRPARMV"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS GR-PVS-KEY
+003600         FILE STATUS IS GR-PVS-FILE-STATUS.
+003700     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS GR-PARM-FILE-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  PVS-FILE.
+004300 01  GR-PVS-RECORD.
+004400     COPY GRPARMVS.
+004500 FD  PARM-FILE
+004600     RECORDING MODE IS F.
+004700 01  GR-PARM-RECORD.
+004800     COPY GRPARM.
+004900 WORKING-STORAGE SECTION.
+005000 77  GR-PVS-FILE-STATUS          PIC X(02) VALUE "00".
+005100 77  GR-PARM-FILE-STATUS         PIC X(02) VALUE "00".
+005200*
+005300 PROCEDURE DIVISION.
+005400******************************************************************
+005500*    0000-MAINLINE                                               *
+005600******************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-COPY-PARM-RECORD THRU 1000-EXIT.
+005900     MOVE ZERO TO RETURN-CODE.
+006000     GO TO 9999-EXIT-PROGRAM.
+006100*
+006200******************************************************************
+006300*    1000-COPY-PARM-RECORD                                      *
+006400*    READS THE SINGLE GRPARMV RECORD KEYED BY "GRNTPARM" (THE    *
+006500*    SAME KEY GRMAINT USES) AND, IF FOUND, REWRITES PARMFILE     *
+006600*    FROM IT. IF GRPARMV CANNOT BE OPENED OR HOLDS NO RECORD     *
+006700*    YET, PARMFILE IS LEFT UNTOUCHED SO GREET RUNS WITH          *
+006800*    WHATEVER PARAMETER CARD IS ALREADY ON FILE.                 *
+006900******************************************************************
+007000 1000-COPY-PARM-RECORD.
+007100     OPEN INPUT PVS-FILE.
+007200     IF GR-PVS-FILE-STATUS NOT = "00"
+007300         GO TO 1000-EXIT
+007400     END-IF.
+007500     MOVE "GRNTPARM" TO GR-PVS-KEY.
+007600     READ PVS-FILE
+007700         KEY IS GR-PVS-KEY
+007800         INVALID KEY
+007900             GO TO 1000-EXIT
+008000     END-READ.
+008100     MOVE SPACES TO GR-PARM-RECORD.
+008200     MOVE GR-PVS-ITER-COUNT TO GR-PARM-ITER-COUNT.
+008300     MOVE GR-PVS-MSG-CODE   TO GR-PARM-MSG-CODE.
+008400     OPEN OUTPUT PARM-FILE.
+008500     WRITE GR-PARM-RECORD.
+008600     CLOSE PARM-FILE.
+008700 1000-EXIT.
+008800     IF GR-PVS-FILE-STATUS = "00"
+008900         CLOSE PVS-FILE
+009000     END-IF.
+009100     EXIT.
+009200*
+009300******************************************************************
+009400*    9999-EXIT-PROGRAM                                          *
+009500******************************************************************
+009600 9999-EXIT-PROGRAM.
+009700     STOP RUN.
