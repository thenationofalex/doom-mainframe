@@ -0,0 +1,29 @@
+//GREETJ   JOB (ACCTNO),'GREET BANNER',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* GREETJ - DRIVES PROGRAM GREET.                               *
+//* STEP005 REFRESHES PARMFILE FROM ANY OPERATOR CHANGE SAVED     *
+//* ONLINE VIA THE GRNT TRANSACTION (GRMAINT/GRPARMV) BEFORE      *
+//* GREET RUNS.                                                   *
+//* IN NON-BATCH MODE, PARMFILE SUPPLIES THE REPEAT COUNT AND     *
+//* MESSAGE CODE READ BY PARAGRAPH 1450-READ-PARM-CARD. IF        *
+//* BATCHFIL IS PRESENT AND OPENS SUCCESSFULLY, GREET RUNS IN     *
+//* BATCH MODE INSTEAD AND PROCESSES ONE REQUEST PER BATCHFIL      *
+//* RECORD, IGNORING PARMFILE.                                    *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=GRPMREF
+//GRPARMV  DD   DSN=PROD.GREET.GRPARMV,DISP=SHR
+//PARMFILE DD   DSN=PROD.GREET.PARMFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//STEP010  EXEC PGM=GREET
+//PARMFILE DD   DSN=PROD.GREET.PARMFILE,DISP=SHR
+//RPTFILE  DD   DSN=PROD.GREET.RPTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.GREET.AUDITLOG,DISP=MOD
+//MSGTAB   DD   DSN=PROD.GREET.MSGTAB,DISP=SHR
+//FEEDFILE DD   DSN=PROD.GREET.FEEDFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.GREET.CKPTFILE,DISP=SHR
+//*BATCHFIL DD  DSN=PROD.GREET.BATCHFIL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
